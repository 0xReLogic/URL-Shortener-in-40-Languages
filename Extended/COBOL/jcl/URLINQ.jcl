@@ -0,0 +1,10 @@
+//URLINQ   JOB (ACCT),'URL INQUIRY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Ad-hoc inquiry: pass the short code to look up as the PARM,  *
+//* or omit PARM to list every entry on URL-MASTER.              *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=URLINQ,PARM='ABC123'
+//STEPLIB  DD DSN=URLSHORT.LOADLIB,DISP=SHR
+//URLMSTR  DD DSN=URLSHORT.PROD.URLMSTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
