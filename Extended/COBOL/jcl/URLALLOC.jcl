@@ -0,0 +1,58 @@
+//URLALLOC JOB (ACCT),'URL MASTER ALLOCATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* One-time VSAM allocation for the URL-MASTER KSDS and its     *
+//* alternate index on long URL, matching the SELECT in          *
+//* copybooks/URLSEL.cpy (RECORD KEY WS-SHORT, ALTERNATE RECORD  *
+//* KEY WS-LONG-URL WITH DUPLICATES) that every program COPYs,   *
+//* plus the URL-CKPT RRDS that url_batch.cob opens RELATIVE     *
+//* ACCESS MODE RANDOM (copybooks/URLCKPT.cpy, one 7-byte slot). *
+//* Run this ONCE, before the first execution of URL-SHORTENER   *
+//* or URL-BATCH. The status-35 handling in their OPEN-FILES     *
+//* paragraphs (OPEN I-O, and on '35' OPEN OUTPUT/CLOSE/OPEN I-O)*
+//* only initializes an already-defined, empty cluster - it does *
+//* not and cannot DEFINE CLUSTER on its own.                    *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(URLSHORT.PROD.URLMSTR)          -
+         INDEXED                                       -
+         KEYS(6 0)                                      -
+         RECORDSIZE(245 245)                             -
+         RECORDS(10000 5000)                              -
+         FREESPACE(10 10)                                  -
+         SHAREOPTIONS(2 3)                                  -
+         VOLUMES(VOLSER1)                               ) -
+         DATA  (NAME(URLSHORT.PROD.URLMSTR.DATA))        -
+         INDEX (NAME(URLSHORT.PROD.URLMSTR.INDEX))
+
+  DEFINE AIX (NAME(URLSHORT.PROD.URLMSTR.LONGURL)       -
+         RELATE(URLSHORT.PROD.URLMSTR)                   -
+         KEYS(200 6)                                       -
+         RECORDSIZE(210 210)                                -
+         NONUNIQUEKEY                                        -
+         UPGRADE                                               -
+         RECORDS(10000 5000)                                    -
+         FREESPACE(10 10)                                        -
+         VOLUMES(VOLSER1)                                 ) -
+         DATA  (NAME(URLSHORT.PROD.URLMSTR.LONGURL.DATA))  -
+         INDEX (NAME(URLSHORT.PROD.URLMSTR.LONGURL.INDEX))
+
+  DEFINE PATH (NAME(URLSHORT.PROD.URLMSTR.PATH)          -
+         PATHENTRY(URLSHORT.PROD.URLMSTR.LONGURL))
+
+  DEFINE CLUSTER (NAME(URLSHORT.PROD.URLCKPT)            -
+         NUMBERED                                        -
+         RECORDSIZE(7 7)                                  -
+         RECORDS(10 10)                                    -
+         SHAREOPTIONS(2 3)                                  -
+         VOLUMES(VOLSER1)                               ) -
+         DATA  (NAME(URLSHORT.PROD.URLCKPT.DATA))
+/*
+//STEP2    EXEC PGM=IDCAMS,COND=(4,LT,STEP1)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  BLDINDEX INDATASET(URLSHORT.PROD.URLMSTR)   -
+           OUTDATASET(URLSHORT.PROD.URLMSTR.LONGURL)
+/*
