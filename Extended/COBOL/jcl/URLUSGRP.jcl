@@ -0,0 +1,11 @@
+//URLUSGRP JOB (ACCT),'URL DAILY USAGE RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Daily report of short codes by redirect hit count, descending.*
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=URLUSRPT
+//STEPLIB  DD DSN=URLSHORT.LOADLIB,DISP=SHR
+//URLMSTR  DD DSN=URLSHORT.PROD.URLMSTR,DISP=SHR
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
