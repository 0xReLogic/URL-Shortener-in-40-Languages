@@ -0,0 +1,14 @@
+//URLPURGE JOB (ACCT),'URL NIGHTLY PURGE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly sweep of URL-MASTER: archives and removes entries    *
+//* past their WS-EXPIRATION-DATE. Schedule once per night ahead *
+//* of the first business-hours batch load.                      *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=URLPURGE
+//STEPLIB  DD DSN=URLSHORT.LOADLIB,DISP=SHR
+//URLMSTR  DD DSN=URLSHORT.PROD.URLMSTR,DISP=SHR
+//URLARCH  DD DSN=URLSHORT.PROD.URLARCH,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=245)
+//SYSOUT   DD SYSOUT=*
