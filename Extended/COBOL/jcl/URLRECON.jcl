@@ -0,0 +1,10 @@
+//URLRECON JOB (ACCT),'URL RECONCILIATION RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Reconciliation report: lists every long URL on URL-MASTER    *
+//* that has more than one short code filed against it.          *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=URLRECON
+//STEPLIB  DD DSN=URLSHORT.LOADLIB,DISP=SHR
+//URLMSTR  DD DSN=URLSHORT.PROD.URLMSTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
