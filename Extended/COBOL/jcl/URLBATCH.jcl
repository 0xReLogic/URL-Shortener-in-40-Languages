@@ -0,0 +1,21 @@
+//URLBATCH JOB (ACCT),'URL BATCH LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Batch-shorten every URL in the transaction file against the  *
+//* URL-MASTER index built by URL-SHORTENER/URL-BATCH.           *
+//* URL-BATCH is the load module produced by compiling/link-     *
+//* editing url_batch.cob (PROGRAM-ID URL-BATCH).                *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=URLBATCH,PARM='&SYSUID'
+//STEPLIB  DD DSN=URLSHORT.LOADLIB,DISP=SHR
+//URLMSTR  DD DSN=URLSHORT.PROD.URLMSTR,DISP=SHR
+//URLTRAN  DD DSN=URLSHORT.PROD.TRANS.INPUT,DISP=SHR
+//URLCKPT  DD DSN=URLSHORT.PROD.URLCKPT,DISP=SHR
+//URLAUDT  DD DSN=URLSHORT.PROD.URLAUDT,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=236)
+//URLERR   DD DSN=URLSHORT.PROD.URLERR,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=254)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
