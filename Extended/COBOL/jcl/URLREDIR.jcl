@@ -0,0 +1,11 @@
+//URLREDIR JOB (ACCT),'URL REDIRECT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Resolves the short code passed as PARM against URL-MASTER,   *
+//* incrementing its hit count, the way an online redirect       *
+//* transaction would on every click.                            *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=URLREDIR,PARM='ABC123'
+//STEPLIB  DD DSN=URLSHORT.LOADLIB,DISP=SHR
+//URLMSTR  DD DSN=URLSHORT.PROD.URLMSTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
