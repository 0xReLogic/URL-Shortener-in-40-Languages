@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URL-USAGE-RPT.
+
+      *> Daily usage report: lists every short code on URL-MASTER in
+      *> descending hit-count order, so dead links stand out from the
+      *> ones actually being resolved.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY URLSEL.
+           SELECT URL-SORT-WORK ASSIGN TO "URLUSRT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  URL-MASTER.
+       01  WS-URL-ENTRY.
+           COPY URLREC.
+
+       SD  URL-SORT-WORK.
+       01  WS-SORT-RECORD.
+           05 WS-SORT-HIT-COUNT PIC 9(9).
+           05 WS-SORT-SHORT     PIC X(6).
+           05 WS-SORT-LONG-URL  PIC X(200).
+
+       WORKING-STORAGE SECTION.
+           COPY URLWS.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y' FALSE 'N'.
+       01 WS-LINE-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'URL-USAGE-RPT: daily usage by hit count'
+           SORT URL-SORT-WORK
+               ON DESCENDING KEY WS-SORT-HIT-COUNT
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS PRINT-SORTED-REPORT
+           IF WS-LINE-COUNT = 0
+               DISPLAY 'URL-MASTER is empty or does not exist'
+           ELSE
+               DISPLAY 'Total short codes reported: ' WS-LINE-COUNT
+           END-IF
+           STOP RUN.
+
+       LOAD-SORT-FILE.
+           OPEN INPUT URL-MASTER
+           IF WS-MASTER-STATUS NOT = '35'
+               MOVE LOW-VALUES TO WS-SHORT OF WS-URL-ENTRY
+               START URL-MASTER
+                   KEY IS NOT LESS THAN WS-SHORT OF WS-URL-ENTRY
+                   INVALID KEY
+                       SET WS-EOF TO TRUE
+               END-START
+               PERFORM UNTIL WS-EOF
+                   READ URL-MASTER NEXT RECORD
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           MOVE WS-HIT-COUNT TO WS-SORT-HIT-COUNT
+                           MOVE WS-SHORT OF WS-URL-ENTRY
+                               TO WS-SORT-SHORT
+                           MOVE WS-LONG-URL TO WS-SORT-LONG-URL
+                           RELEASE WS-SORT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE URL-MASTER
+           END-IF.
+
+       PRINT-SORTED-REPORT.
+           SET WS-EOF TO FALSE
+           RETURN URL-SORT-WORK
+               AT END
+                   SET WS-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-LINE-COUNT
+               DISPLAY WS-SORT-SHORT ' hits: ' WS-SORT-HIT-COUNT
+                   ' ' WS-SORT-LONG-URL
+               RETURN URL-SORT-WORK
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+       END PROGRAM URL-USAGE-RPT.
