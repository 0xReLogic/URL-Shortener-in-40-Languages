@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URL-INQUIRY.
+
+      *> Inquiry transaction: given a short code as the JCL EXEC
+      *> PARM, displays the matching URL-MASTER entry. With no PARM,
+      *> lists every entry on file. Read-only against URL-MASTER, so
+      *> it is safe to run at any time, including alongside URL-BATCH
+      *> or URL-REDIRECT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY URLSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  URL-MASTER.
+       01  WS-URL-ENTRY.
+           COPY URLREC.
+
+       WORKING-STORAGE SECTION.
+           COPY URLWS.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y' FALSE 'N'.
+       01 WS-LIST-COUNT PIC 9(7) VALUE 0.
+       01 WS-PARM-LEN PIC 9(4).
+
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05 LS-PARM-LEN  PIC S9(4) COMP.
+           05 LS-PARM-TEXT PIC X(100).
+
+       PROCEDURE DIVISION USING LS-PARM.
+       MAIN-LOGIC.
+           PERFORM OPEN-MASTER-FILE
+           IF WS-MASTER-STATUS = '35'
+               DISPLAY 'URL-MASTER does not exist'
+           ELSE
+               IF LS-PARM-LEN > 0
+                   MOVE SPACES TO WS-SHORT-CODE
+                   IF LS-PARM-LEN > 6
+                       MOVE 6 TO WS-PARM-LEN
+                   ELSE
+                       MOVE LS-PARM-LEN TO WS-PARM-LEN
+                   END-IF
+                   MOVE LS-PARM-TEXT(1:WS-PARM-LEN)
+                       TO WS-SHORT-CODE(1:WS-PARM-LEN)
+                   PERFORM LOOKUP-ONE-CODE
+               ELSE
+                   PERFORM LIST-ALL-ENTRIES
+               END-IF
+               CLOSE URL-MASTER
+           END-IF
+           STOP RUN.
+
+       OPEN-MASTER-FILE.
+           OPEN INPUT URL-MASTER.
+
+       LOOKUP-ONE-CODE.
+           MOVE WS-SHORT-CODE TO WS-SHORT
+           READ URL-MASTER
+               INVALID KEY
+                   DISPLAY 'No entry found for short code: '
+                       WS-SHORT-CODE
+               NOT INVALID KEY
+                   DISPLAY 'Short code : ' WS-SHORT
+                   DISPLAY 'Long URL   : ' WS-LONG-URL
+                   DISPLAY 'Hit count  : ' WS-HIT-COUNT
+                   DISPLAY 'Created by : ' WS-CREATED-BY
+                   DISPLAY 'Created at : ' WS-CREATED-TIMESTAMP
+                   DISPLAY 'Expires on : ' WS-EXPIRATION-DATE
+           END-READ.
+
+       LIST-ALL-ENTRIES.
+           MOVE LOW-VALUES TO WS-SHORT
+           START URL-MASTER KEY IS NOT LESS THAN WS-SHORT
+               INVALID KEY
+                   SET WS-EOF TO TRUE
+           END-START
+           PERFORM UNTIL WS-EOF
+               READ URL-MASTER NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LIST-COUNT
+                       DISPLAY WS-SHORT ' -> ' WS-LONG-URL
+                           ' (hits: ' WS-HIT-COUNT ')'
+               END-READ
+           END-PERFORM
+           IF WS-LIST-COUNT = 0
+               DISPLAY 'URL-MASTER has no entries'
+           ELSE
+               DISPLAY 'Total entries: ' WS-LIST-COUNT
+           END-IF.
+
+       END PROGRAM URL-INQUIRY.
