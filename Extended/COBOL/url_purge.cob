@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URL-PURGE.
+
+      *> Nightly batch job: scans URL-MASTER for entries whose
+      *> WS-EXPIRATION-DATE has passed, archives them to URL-ARCHIVE
+      *> and removes them from the master file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY URLSEL.
+           SELECT URL-ARCHIVE ASSIGN TO "URLARCH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  URL-MASTER.
+       01  WS-URL-ENTRY.
+           COPY URLREC.
+
+       FD  URL-ARCHIVE
+           RECORDING MODE IS F.
+       01  WS-ARCHIVE-RECORD.
+           COPY URLREC.
+
+       WORKING-STORAGE SECTION.
+           COPY URLWS.
+       01 WS-ARCHIVE-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-TODAY PIC 9(8).
+       01 WS-SCANNED-COUNT PIC 9(7) VALUE 0.
+       01 WS-PURGED-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'URL-PURGE: nightly expiration sweep'
+           PERFORM OPEN-FILES
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CD-YYYYMMDD TO WS-TODAY
+           PERFORM START-MASTER-SEQUENTIAL
+           PERFORM READ-NEXT-MASTER
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-SCANNED-COUNT
+               IF WS-EXPIRATION-DATE OF WS-URL-ENTRY < WS-TODAY
+                   PERFORM ARCHIVE-AND-DELETE-ENTRY
+               END-IF
+               PERFORM READ-NEXT-MASTER
+           END-PERFORM
+           PERFORM DISPLAY-SUMMARY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O URL-MASTER
+           IF WS-MASTER-STATUS = '35'
+               OPEN OUTPUT URL-MASTER
+               CLOSE URL-MASTER
+               OPEN I-O URL-MASTER
+           END-IF
+           OPEN EXTEND URL-ARCHIVE.
+
+       START-MASTER-SEQUENTIAL.
+           MOVE LOW-VALUES TO WS-SHORT OF WS-URL-ENTRY
+           START URL-MASTER
+               KEY IS NOT LESS THAN WS-SHORT OF WS-URL-ENTRY
+               INVALID KEY
+                   SET WS-EOF TO TRUE
+           END-START.
+
+       READ-NEXT-MASTER.
+           IF NOT WS-EOF
+               READ URL-MASTER NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       ARCHIVE-AND-DELETE-ENTRY.
+           MOVE WS-URL-ENTRY TO WS-ARCHIVE-RECORD
+           WRITE WS-ARCHIVE-RECORD
+           DELETE URL-MASTER
+           ADD 1 TO WS-PURGED-COUNT.
+
+       DISPLAY-SUMMARY.
+           DISPLAY 'Entries scanned: ' WS-SCANNED-COUNT
+           DISPLAY 'Entries purged : ' WS-PURGED-COUNT.
+
+       CLOSE-FILES.
+           CLOSE URL-MASTER
+           CLOSE URL-ARCHIVE.
+
+       END PROGRAM URL-PURGE.
