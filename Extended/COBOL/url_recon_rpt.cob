@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URL-RECON-RPT.
+
+      *> Reconciliation report: lists every long URL on URL-MASTER
+      *> that currently has more than one short code filed against
+      *> it, by walking the file in alternate-key (WS-LONG-URL) order
+      *> and watching for runs of duplicate keys.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY URLSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  URL-MASTER.
+       01  WS-URL-ENTRY.
+           COPY URLREC.
+
+       WORKING-STORAGE SECTION.
+           COPY URLWS.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-PREV-LONG-URL PIC X(200) VALUE SPACES.
+       01 WS-GROUP-COUNT PIC 9(3) VALUE 0.
+       01 WS-DUP-GROUPS-FOUND PIC 9(5) VALUE 0.
+       01 WS-DUP-SHORT-LIST.
+           05 WS-DUP-SHORT-ENTRY PIC X(6) OCCURS 50 TIMES.
+       01 WS-DUP-IDX PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'URL-RECON-RPT: duplicate long-URL reconciliation'
+           PERFORM OPEN-MASTER-FILE
+           IF WS-MASTER-STATUS = '35'
+               DISPLAY 'URL-MASTER does not exist'
+           ELSE
+               PERFORM START-MASTER-BY-LONG-URL
+               PERFORM READ-NEXT-MASTER-BY-LONG-URL
+               PERFORM UNTIL WS-EOF
+                   PERFORM ACCUMULATE-GROUP
+                   PERFORM READ-NEXT-MASTER-BY-LONG-URL
+               END-PERFORM
+               PERFORM CLOSE-CURRENT-GROUP
+               IF WS-DUP-GROUPS-FOUND = 0
+                   DISPLAY 'No duplicate short codes found.'
+               ELSE
+                   DISPLAY 'Long URLs with multiple short codes: '
+                       WS-DUP-GROUPS-FOUND
+               END-IF
+               CLOSE URL-MASTER
+           END-IF
+           STOP RUN.
+
+       OPEN-MASTER-FILE.
+           OPEN INPUT URL-MASTER.
+
+       START-MASTER-BY-LONG-URL.
+           MOVE LOW-VALUES TO WS-LONG-URL
+           START URL-MASTER KEY IS NOT LESS THAN WS-LONG-URL
+               INVALID KEY
+                   SET WS-EOF TO TRUE
+           END-START.
+
+       READ-NEXT-MASTER-BY-LONG-URL.
+           IF NOT WS-EOF
+               READ URL-MASTER NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       ACCUMULATE-GROUP.
+           IF WS-LONG-URL NOT = WS-PREV-LONG-URL
+               PERFORM CLOSE-CURRENT-GROUP
+               MOVE WS-LONG-URL TO WS-PREV-LONG-URL
+               MOVE 0 TO WS-GROUP-COUNT
+           END-IF
+           ADD 1 TO WS-GROUP-COUNT
+           IF WS-GROUP-COUNT <= 50
+               MOVE WS-SHORT TO WS-DUP-SHORT-ENTRY(WS-GROUP-COUNT)
+           END-IF.
+
+       CLOSE-CURRENT-GROUP.
+           IF WS-GROUP-COUNT > 1
+               ADD 1 TO WS-DUP-GROUPS-FOUND
+               DISPLAY 'DUPLICATE: ' WS-PREV-LONG-URL
+                   ' (' WS-GROUP-COUNT ' short codes)'
+               PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                       UNTIL WS-DUP-IDX > WS-GROUP-COUNT
+                          OR WS-DUP-IDX > 50
+                   DISPLAY '   short code: '
+                       WS-DUP-SHORT-ENTRY(WS-DUP-IDX)
+               END-PERFORM
+               IF WS-GROUP-COUNT > 50
+                   DISPLAY '   ... list truncated, '
+                       WS-GROUP-COUNT ' total short codes on file'
+               END-IF
+           END-IF.
+
+       END PROGRAM URL-RECON-RPT.
