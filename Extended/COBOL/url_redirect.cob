@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URL-REDIRECT.
+
+      *> Resolves a short code against URL-MASTER and increments its
+      *> hit count, the way an online redirect transaction would on
+      *> every click. The short code is supplied as the JCL EXEC
+      *> PARM; z/OS passes PARM data as a halfword length prefix
+      *> followed by the text.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY URLSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  URL-MASTER.
+       01  WS-URL-ENTRY.
+           COPY URLREC.
+
+       WORKING-STORAGE SECTION.
+           COPY URLWS.
+       01 WS-PARM-LEN PIC 9(4).
+
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05 LS-PARM-LEN  PIC S9(4) COMP.
+           05 LS-PARM-TEXT PIC X(100).
+
+       PROCEDURE DIVISION USING LS-PARM.
+       MAIN-LOGIC.
+           PERFORM OPEN-MASTER-FILE
+           IF WS-MASTER-STATUS = '35'
+               DISPLAY 'URL-MASTER does not exist'
+           ELSE
+               IF LS-PARM-LEN > 0
+                   MOVE SPACES TO WS-SHORT-CODE
+                   IF LS-PARM-LEN > 6
+                       MOVE 6 TO WS-PARM-LEN
+                   ELSE
+                       MOVE LS-PARM-LEN TO WS-PARM-LEN
+                   END-IF
+                   MOVE LS-PARM-TEXT(1:WS-PARM-LEN)
+                       TO WS-SHORT-CODE(1:WS-PARM-LEN)
+                   PERFORM REDIRECT-LOOKUP
+               ELSE
+                   DISPLAY 'URL-REDIRECT requires a short code PARM'
+               END-IF
+               PERFORM CLOSE-MASTER-FILE
+           END-IF
+           STOP RUN.
+
+       OPEN-MASTER-FILE.
+           OPEN I-O URL-MASTER.
+
+       REDIRECT-LOOKUP.
+           MOVE WS-SHORT-CODE TO WS-SHORT
+           READ URL-MASTER
+               INVALID KEY
+                   DISPLAY 'Short code not found: ' WS-SHORT-CODE
+               NOT INVALID KEY
+                   ADD 1 TO WS-HIT-COUNT
+                   REWRITE WS-URL-ENTRY
+                   DISPLAY 'Redirecting ' WS-SHORT-CODE
+                       ' -> ' WS-LONG-URL
+           END-READ.
+
+       CLOSE-MASTER-FILE.
+           CLOSE URL-MASTER.
+
+       END PROGRAM URL-REDIRECT.
