@@ -1,33 +1,61 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. URL-SHORTENER.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY URLSEL.
+           COPY URLASEL.
+           COPY URLESEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  URL-MASTER.
+       01  WS-URL-ENTRY.
+           COPY URLREC.
+
+       FD  URL-AUDIT
+           RECORDING MODE IS F.
+           COPY URLAUD.
+
+       FD  URL-ERROR
+           RECORDING MODE IS F.
+           COPY URLERR.
+
        WORKING-STORAGE SECTION.
-       01 WS-URL PIC X(200).
-       01 WS-SHORT-CODE PIC X(6).
-       01 WS-COUNTER PIC 9(3) VALUE 0.
-       01 WS-URLS-TABLE.
-          05 WS-URL-ENTRY OCCURS 100 TIMES.
-             10 WS-SHORT PIC X(6).
-             10 WS-LONG-URL PIC X(200).
-       
+           COPY URLWS.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           PERFORM GENERATE-SHORT-CODE
-           PERFORM STORE-URL
-           PERFORM DISPLAY-RESULT
+           PERFORM OPEN-MASTER-FILE
+           MOVE 'https://www.example.com' TO WS-URL
+           MOVE 'MAINUSR' TO WS-SUBMITTED-BY
+           PERFORM PROCESS-URL
+           IF WS-URL-IS-VALID
+               PERFORM DISPLAY-RESULT
+           END-IF
+           PERFORM CLOSE-MASTER-FILE
            STOP RUN.
-           
-       GENERATE-SHORT-CODE.
-           MOVE 'ABC123' TO WS-SHORT-CODE.
-           
-       STORE-URL.
-           ADD 1 TO WS-COUNTER
-           MOVE WS-SHORT-CODE TO WS-SHORT(WS-COUNTER)
-           MOVE 'https://www.example.com' TO WS-LONG-URL(WS-COUNTER).
-           
+
+       OPEN-MASTER-FILE.
+           OPEN I-O URL-MASTER
+           IF WS-MASTER-STATUS = '35'
+               OPEN OUTPUT URL-MASTER
+               CLOSE URL-MASTER
+               OPEN I-O URL-MASTER
+           END-IF
+           OPEN EXTEND URL-AUDIT
+           OPEN EXTEND URL-ERROR.
+
        DISPLAY-RESULT.
-           DISPLAY 'Short URL: ' WS-SHORT-CODE
-           DISPLAY 'Original URL: ' WS-LONG-URL(WS-COUNTER).
-           
+           DISPLAY 'Short URL: ' WS-SHORT
+           DISPLAY 'Original URL: ' WS-LONG-URL.
+
+       CLOSE-MASTER-FILE.
+           CLOSE URL-MASTER
+           CLOSE URL-AUDIT
+           CLOSE URL-ERROR.
+
+           COPY URLPROC.
+
        END PROGRAM URL-SHORTENER.
