@@ -0,0 +1,138 @@
+      *> URLPROC.cpy
+      *> Shared PROCEDURE DIVISION paragraphs for generating a unique
+      *> short code and filing it on URL-MASTER. COPY this once, after
+      *> the calling program's own paragraphs, into any program that
+      *> has opened URL-MASTER and declared the fields in URLWS.cpy.
+      *> Callers: MOVE the long URL into WS-URL and the submitting
+      *> user ID into WS-SUBMITTED-BY, then PERFORM PROCESS-URL.
+      *> WS-LONG-URL-FOUND (88 in WS-DUP-CHECK-SW) tells the caller
+      *> afterwards whether an existing short code was reused or a
+      *> new one was minted. The caller must also have URL-AUDIT and
+      *> URL-ERROR open (COPY URLASEL/URLAUD and URLESEL/URLERR)
+      *> before the first PROCESS-URL call. WS-URL-IS-VALID (88 in
+      *> WS-URL-VALID-SW) tells the caller whether the URL was
+      *> rejected instead of stored.
+       PROCESS-URL.
+           PERFORM VALIDATE-URL
+           IF WS-URL-IS-VALID
+               PERFORM LOOKUP-EXISTING-LONG-URL
+               IF WS-LONG-URL-FOUND
+                   MOVE WS-SHORT TO WS-SHORT-CODE
+               ELSE
+                   PERFORM GENERATE-SHORT-CODE
+                   PERFORM STORE-URL
+               END-IF
+           ELSE
+               PERFORM WRITE-ERROR-RECORD
+           END-IF.
+
+       VALIDATE-URL.
+           SET WS-URL-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           COMPUTE WS-URL-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-URL))
+           IF WS-URL-LEN = 0
+               SET WS-URL-IS-VALID TO FALSE
+               MOVE 'BLANK URL' TO WS-REJECT-REASON
+           ELSE
+               IF WS-URL-LEN < WS-MIN-URL-LEN
+                       OR WS-URL-LEN > WS-MAX-URL-LEN
+                   SET WS-URL-IS-VALID TO FALSE
+                   MOVE 'URL LENGTH OUT OF RANGE' TO WS-REJECT-REASON
+               ELSE
+                   IF WS-URL(1:7) NOT = 'http://'
+                           AND WS-URL(1:8) NOT = 'https://'
+                       SET WS-URL-IS-VALID TO FALSE
+                       MOVE 'MISSING HTTP/HTTPS SCHEME'
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-ERROR-RECORD.
+           MOVE WS-URL TO WS-ERROR-URL
+           MOVE WS-REJECT-REASON TO WS-ERROR-REASON
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CD-YYYYMMDD WS-CD-HHMMSS DELIMITED BY SIZE
+               INTO WS-ERROR-TIMESTAMP
+           WRITE WS-ERROR-RECORD
+           DISPLAY 'REJECTED: ' WS-REJECT-REASON ' - ' WS-URL.
+
+       LOOKUP-EXISTING-LONG-URL.
+           SET WS-LONG-URL-FOUND TO FALSE
+           MOVE WS-URL TO WS-LONG-URL
+           READ URL-MASTER KEY IS WS-LONG-URL
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-LONG-URL-FOUND TO TRUE
+           END-READ.
+
+       GENERATE-SHORT-CODE.
+           ADD 1 TO WS-COUNTER
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           COMPUTE WS-SEQ-NUM = (WS-CD-HHMMSS * 1000) + WS-COUNTER
+           MOVE 'N' TO WS-CODE-UNIQUE-SW
+           PERFORM UNTIL WS-CODE-IS-UNIQUE
+               PERFORM ENCODE-SEQ-TO-BASE36
+               MOVE WS-SHORT-CODE TO WS-SHORT
+               READ URL-MASTER
+                   INVALID KEY
+                       SET WS-CODE-IS-UNIQUE TO TRUE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-SEQ-NUM
+               END-READ
+           END-PERFORM.
+
+       ENCODE-SEQ-TO-BASE36.
+           MOVE WS-SEQ-NUM TO WS-ENCODE-WORK
+           MOVE SPACES TO WS-SHORT-CODE
+           PERFORM VARYING WS-ENC-IDX FROM 6 BY -1
+                   UNTIL WS-ENC-IDX < 1
+               DIVIDE WS-ENCODE-WORK BY 36
+                   GIVING WS-ENCODE-WORK
+                   REMAINDER WS-ENC-REM
+               ADD 1 TO WS-ENC-REM
+               MOVE WS-BASE36-CHARS(WS-ENC-REM:1)
+                   TO WS-SHORT-CODE(WS-ENC-IDX:1)
+           END-PERFORM.
+
+       STORE-URL.
+           MOVE WS-SHORT-CODE TO WS-SHORT
+           MOVE WS-URL TO WS-LONG-URL
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CD-YYYYMMDD WS-CD-HHMMSS DELIMITED BY SIZE
+               INTO WS-CREATED-TIMESTAMP
+           COMPUTE WS-EXPIRATION-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CD-YYYYMMDD)
+                   + WS-RETENTION-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-EXPIRATION-INT)
+               TO WS-EXPIRATION-DATE
+           MOVE 0 TO WS-HIT-COUNT
+           MOVE WS-SUBMITTED-BY TO WS-CREATED-BY
+           PERFORM WRITE-URL-ENTRY-RETRY-ON-DUP
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *> GENERATE-SHORT-CODE only guarantees the code was free at the
+      *> time it checked; a concurrent writer (another URL-BATCH run,
+      *> or URL-SHORTENER online) can claim the same code before this
+      *> WRITE lands. Re-mint a fresh code and retry rather than
+      *> rewriting, which would clobber that other writer's entry.
+       WRITE-URL-ENTRY-RETRY-ON-DUP.
+           SET WS-WRITE-OK TO FALSE
+           PERFORM UNTIL WS-WRITE-OK
+               WRITE WS-URL-ENTRY
+                   INVALID KEY
+                       PERFORM GENERATE-SHORT-CODE
+                       MOVE WS-SHORT-CODE TO WS-SHORT
+                   NOT INVALID KEY
+                       SET WS-WRITE-OK TO TRUE
+               END-WRITE
+           END-PERFORM.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-CREATED-BY TO WS-AUDIT-CREATED-BY
+           MOVE WS-CREATED-TIMESTAMP TO WS-AUDIT-TIMESTAMP
+           MOVE WS-SHORT TO WS-AUDIT-SHORT
+           MOVE WS-LONG-URL TO WS-AUDIT-LONG-URL
+           MOVE 'CREATE' TO WS-AUDIT-ACTION
+           WRITE WS-AUDIT-RECORD.
