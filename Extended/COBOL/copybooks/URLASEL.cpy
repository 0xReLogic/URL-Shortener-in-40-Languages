@@ -0,0 +1,7 @@
+      *> URLASEL.cpy
+      *> FILE-CONTROL entry for the URL-AUDIT append-only log. COPY
+      *> this into FILE-CONTROL alongside URLSEL.cpy in every program
+      *> that calls STORE-URL (via URLPROC.cpy).
+           SELECT URL-AUDIT ASSIGN TO "URLAUDT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
