@@ -0,0 +1,40 @@
+      *> URLWS.cpy
+      *> WORKING-STORAGE fields shared by every program that performs
+      *> GENERATE-SHORT-CODE / STORE-URL via URLPROC.cpy.
+       01 WS-URL PIC X(200).
+       01 WS-SHORT-CODE PIC X(6).
+       01 WS-COUNTER PIC 9(3) VALUE 0.
+       01 WS-MASTER-STATUS PIC XX.
+
+       01 WS-BASE36-CHARS PIC X(36)
+               VALUE '0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01 WS-CURRENT-DATE.
+           05 WS-CD-YYYYMMDD PIC 9(8).
+           05 WS-CD-HHMMSS   PIC 9(6).
+           05 WS-CD-REST     PIC X(7).
+       01 WS-SEQ-NUM PIC 9(10).
+       01 WS-ENCODE-WORK PIC 9(10).
+       01 WS-ENC-IDX PIC 9.
+       01 WS-ENC-REM PIC 9(2).
+       01 WS-CODE-UNIQUE-SW PIC X VALUE 'N'.
+           88 WS-CODE-IS-UNIQUE VALUE 'Y'.
+
+       01 WS-WRITE-OK-SW PIC X VALUE 'N'.
+           88 WS-WRITE-OK VALUE 'Y' FALSE 'N'.
+
+       01 WS-DUP-CHECK-SW PIC X VALUE 'N'.
+           88 WS-LONG-URL-FOUND VALUE 'Y' FALSE 'N'.
+
+       01 WS-RETENTION-DAYS PIC 9(5) VALUE 365.
+       01 WS-EXPIRATION-INT PIC 9(7).
+
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-SUBMITTED-BY PIC X(8) VALUE SPACES.
+
+       01 WS-ERROR-STATUS PIC XX.
+       01 WS-URL-VALID-SW PIC X VALUE 'Y'.
+           88 WS-URL-IS-VALID VALUE 'Y' FALSE 'N'.
+       01 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+       01 WS-URL-LEN PIC 9(3).
+       01 WS-MIN-URL-LEN PIC 9(3) VALUE 10.
+       01 WS-MAX-URL-LEN PIC 9(3) VALUE 200.
