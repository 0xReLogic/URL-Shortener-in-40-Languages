@@ -0,0 +1,10 @@
+      *> URLSEL.cpy
+      *> FILE-CONTROL entry for the URL-MASTER indexed file.
+      *> COPY this into FILE-CONTROL in every program that opens the
+      *> master so the SELECT clause never drifts out of step.
+           SELECT URL-MASTER ASSIGN TO "URLMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-SHORT
+               ALTERNATE RECORD KEY IS WS-LONG-URL WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
