@@ -0,0 +1,10 @@
+      *> URLAUD.cpy
+      *> Record layout for the URL-AUDIT log: one record per
+      *> STORE-URL event, so a bad link can be traced back to who
+      *> submitted it and when.
+       01 WS-AUDIT-RECORD.
+           05 WS-AUDIT-CREATED-BY    PIC X(8).
+           05 WS-AUDIT-TIMESTAMP     PIC X(14).
+           05 WS-AUDIT-SHORT         PIC X(6).
+           05 WS-AUDIT-LONG-URL      PIC X(200).
+           05 WS-AUDIT-ACTION        PIC X(8).
