@@ -0,0 +1,8 @@
+      *> URLERR.cpy
+      *> Record layout for the URL-ERROR log: one record per
+      *> VALIDATE-URL rejection, so bad input never reaches
+      *> URL-MASTER but isn't silently dropped either.
+       01 WS-ERROR-RECORD.
+           05 WS-ERROR-URL        PIC X(200).
+           05 WS-ERROR-REASON     PIC X(40).
+           05 WS-ERROR-TIMESTAMP  PIC X(14).
