@@ -0,0 +1,9 @@
+      *> URLREC.cpy
+      *> Record layout for the URL-MASTER indexed file (FD level).
+      *> COPY this as the 01-level record under FD URL-MASTER.
+           05 WS-SHORT                 PIC X(6).
+           05 WS-LONG-URL              PIC X(200).
+           05 WS-CREATED-TIMESTAMP     PIC X(14).
+           05 WS-EXPIRATION-DATE       PIC 9(8).
+           05 WS-HIT-COUNT             PIC 9(9).
+           05 WS-CREATED-BY            PIC X(8).
