@@ -0,0 +1,8 @@
+      *> URLCKPT.cpy
+      *> Record layout for the URL-CKPT checkpoint/restart file used
+      *> by URL-BATCH. A single relative-record slot holding the
+      *> count of transaction records fully processed so far, so an
+      *> abended run can resume past what was already filed instead
+      *> of reprocessing the whole transaction file.
+       01 WS-CKPT-RECORD.
+           05 WS-CKPT-LAST-COUNT PIC 9(7).
