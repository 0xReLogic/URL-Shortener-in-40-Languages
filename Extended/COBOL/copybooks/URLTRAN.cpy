@@ -0,0 +1,6 @@
+      *> URLTRAN.cpy
+      *> Record layout for the URL-TRANS transaction input file: one
+      *> candidate long URL per record, reusing the WS-URL PIC X(200)
+      *> layout used everywhere else in this system.
+       01 WS-TRANS-RECORD.
+           05 WS-TRANS-URL PIC X(200).
