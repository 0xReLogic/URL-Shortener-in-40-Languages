@@ -0,0 +1,7 @@
+      *> URLESEL.cpy
+      *> FILE-CONTROL entry for the URL-ERROR rejected-input log.
+      *> COPY this alongside URLSEL.cpy/URLASEL.cpy in every program
+      *> that calls PROCESS-URL (via URLPROC.cpy).
+           SELECT URL-ERROR ASSIGN TO "URLERR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
