@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URL-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY URLSEL.
+           COPY URLASEL.
+           COPY URLESEL.
+           SELECT URL-TRANS ASSIGN TO "URLTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT URL-CKPT ASSIGN TO "URLCKPT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RRN
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  URL-MASTER.
+       01  WS-URL-ENTRY.
+           COPY URLREC.
+
+       FD  URL-TRANS
+           RECORDING MODE IS F.
+           COPY URLTRAN.
+
+       FD  URL-CKPT.
+           COPY URLCKPT.
+
+       FD  URL-AUDIT
+           RECORDING MODE IS F.
+           COPY URLAUD.
+
+       FD  URL-ERROR
+           RECORDING MODE IS F.
+           COPY URLERR.
+
+       WORKING-STORAGE SECTION.
+           COPY URLWS.
+       01 WS-TRANS-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-READ-COUNT PIC 9(7) VALUE 0.
+       01 WS-STORED-COUNT PIC 9(7) VALUE 0.
+       01 WS-REUSED-COUNT PIC 9(7) VALUE 0.
+       01 WS-REJECTED-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-CKPT-RRN PIC 9(9) VALUE 1.
+       01 WS-CKPT-INTERVAL PIC 9(5) VALUE 50.
+       01 WS-TOTAL-PROCESSED PIC 9(7) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(7) VALUE 0.
+       01 WS-SKIP-IDX PIC 9(7).
+       01 WS-PARM-LEN PIC 9(4).
+
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05 LS-PARM-LEN  PIC S9(4) COMP.
+           05 LS-PARM-TEXT PIC X(100).
+
+       PROCEDURE DIVISION USING LS-PARM.
+       MAIN-LOGIC.
+           MOVE SPACES TO WS-SUBMITTED-BY
+           IF LS-PARM-LEN > 0
+               IF LS-PARM-LEN > 8
+                   MOVE 8 TO WS-PARM-LEN
+               ELSE
+                   MOVE LS-PARM-LEN TO WS-PARM-LEN
+               END-IF
+               MOVE LS-PARM-TEXT(1:WS-PARM-LEN)
+                   TO WS-SUBMITTED-BY(1:WS-PARM-LEN)
+           ELSE
+               MOVE 'BATCHJOB' TO WS-SUBMITTED-BY
+           END-IF
+           PERFORM OPEN-FILES
+           PERFORM RESTART-SKIP-PROCESSED-RECORDS
+           PERFORM READ-TRANS-RECORD
+           PERFORM UNTIL WS-EOF
+               MOVE WS-TRANS-URL TO WS-URL
+               PERFORM PROCESS-URL
+               ADD 1 TO WS-TOTAL-PROCESSED
+               IF NOT WS-URL-IS-VALID
+                   ADD 1 TO WS-REJECTED-COUNT
+               ELSE
+                   IF WS-LONG-URL-FOUND
+                       ADD 1 TO WS-REUSED-COUNT
+                       DISPLAY 'Already shortened: ' WS-SHORT
+                           ' -> ' WS-LONG-URL
+                   ELSE
+                       ADD 1 TO WS-STORED-COUNT
+                       DISPLAY 'Short URL: ' WS-SHORT
+                           ' -> ' WS-LONG-URL
+                   END-IF
+               END-IF
+               PERFORM WRITE-CHECKPOINT-IF-DUE
+               PERFORM READ-TRANS-RECORD
+           END-PERFORM
+           PERFORM RESET-CHECKPOINT
+           PERFORM DISPLAY-SUMMARY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT URL-TRANS
+           OPEN I-O URL-MASTER
+           IF WS-MASTER-STATUS = '35'
+               OPEN OUTPUT URL-MASTER
+               CLOSE URL-MASTER
+               OPEN I-O URL-MASTER
+           END-IF
+           OPEN I-O URL-CKPT
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT URL-CKPT
+               MOVE 0 TO WS-CKPT-LAST-COUNT
+               WRITE WS-CKPT-RECORD
+               CLOSE URL-CKPT
+               OPEN I-O URL-CKPT
+           END-IF
+           READ URL-CKPT
+           OPEN EXTEND URL-AUDIT
+           OPEN EXTEND URL-ERROR.
+
+       RESTART-SKIP-PROCESSED-RECORDS.
+           MOVE WS-CKPT-LAST-COUNT TO WS-SKIP-COUNT WS-TOTAL-PROCESSED
+           IF WS-SKIP-COUNT > 0
+               DISPLAY 'Restart detected: skipping '
+                   WS-SKIP-COUNT ' already-processed record(s)'
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+                          OR WS-EOF
+                   PERFORM SKIP-TRANS-RECORD
+               END-PERFORM
+           END-IF.
+
+      *> Used only during the restart skip-phase, above: reads past
+      *> already-processed records without counting them in
+      *> WS-READ-COUNT, which DISPLAY-SUMMARY reports as records
+      *> read (and stored/reused/rejected against) this run.
+       SKIP-TRANS-RECORD.
+           READ URL-TRANS
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       READ-TRANS-RECORD.
+           READ URL-TRANS
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-TOTAL-PROCESSED, WS-CKPT-INTERVAL) = 0
+               MOVE WS-TOTAL-PROCESSED TO WS-CKPT-LAST-COUNT
+               REWRITE WS-CKPT-RECORD
+           END-IF.
+
+       RESET-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-LAST-COUNT
+           REWRITE WS-CKPT-RECORD.
+
+       DISPLAY-SUMMARY.
+           DISPLAY 'URL-BATCH run complete'
+           DISPLAY 'Transaction records read this run: ' WS-READ-COUNT
+           DISPLAY 'Links created this run           : ' WS-STORED-COUNT
+           DISPLAY 'Links reused (duplicate long URL): ' WS-REUSED-COUNT
+           DISPLAY 'Links rejected (failed validation): '
+               WS-REJECTED-COUNT.
+
+       CLOSE-FILES.
+           CLOSE URL-TRANS
+           CLOSE URL-MASTER
+           CLOSE URL-CKPT
+           CLOSE URL-AUDIT
+           CLOSE URL-ERROR.
+
+           COPY URLPROC.
+
+       END PROGRAM URL-BATCH.
